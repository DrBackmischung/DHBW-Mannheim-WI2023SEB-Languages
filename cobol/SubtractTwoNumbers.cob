@@ -0,0 +1,25 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SubtractTwoNumbers.
+       DATA DIVISION.
+       LINKAGE SECTION.
+           COPY TRANREC
+               REPLACING PFX-TRAN-REC BY LNK-TRAN-REC
+                         PFX-OPERAND-1 BY LNK-OPERAND-1
+                         PFX-OPERAND-2 BY LNK-OPERAND-2
+                         PFX-STATUS-OK BY LNK-STATUS-OK
+                         PFX-STATUS-OVERFLOW BY LNK-STATUS-OVERFLOW
+                         PFX-STATUS-DIVIDE-BY-ZERO
+                             BY LNK-STATUS-DIVIDE-BY-ZERO
+                         PFX-STATUS-INVALID-OP BY LNK-STATUS-INVALID-OP
+                         PFX-STATUS-INEXACT BY LNK-STATUS-INEXACT
+                         PFX-STATUS BY LNK-STATUS
+                         PFX-RESULT BY LNK-RESULT.
+       PROCEDURE DIVISION USING LNK-TRAN-REC.
+           SET LNK-STATUS-OK TO TRUE.
+           COMPUTE LNK-RESULT = LNK-OPERAND-1 - LNK-OPERAND-2
+               ON SIZE ERROR
+                   SET LNK-STATUS-OVERFLOW TO TRUE
+                   MOVE 0 TO LNK-RESULT
+           END-COMPUTE.
+           GOBACK.
+       END PROGRAM SubtractTwoNumbers.
