@@ -1,21 +1,267 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Add.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ADD-TRAN-FILE ASSIGN TO "ADDTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL ADD-AUDIT-FILE ASSIGN TO "ADDAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL ADD-CONTROL-FILE ASSIGN TO "ADDCTRL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL ADD-CHECKPOINT-FILE ASSIGN TO "ADDCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL ADD-REJECT-FILE ASSIGN TO "ADDREJ"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL ADD-LEDGER-FILE ASSIGN TO "ADDLEDGER"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ADD-TRAN-FILE.
+       01  ADD-TRAN-RECORD.
+           05 AT-OPERATION-CODE   PIC X(1).
+           COPY OPERPAIR
+               REPLACING PFX-OPERAND-1 BY AT-OPERAND-1
+                         PFX-OPERAND-2 BY AT-OPERAND-2.
+       FD  ADD-AUDIT-FILE.
+       01  ADD-AUDIT-RECORD.
+           05 AU-TIMESTAMP        PIC X(21).
+           05 AU-OPERATION-CODE   PIC X(1).
+           COPY OPERPAIR
+               REPLACING PFX-OPERAND-1 BY AU-OPERAND-1
+                         PFX-OPERAND-2 BY AU-OPERAND-2.
+           COPY RESULT
+               REPLACING PFX-RESULT BY AU-RESULT.
+           05 AU-STATUS           PIC 9.
+       FD  ADD-CONTROL-FILE.
+       01  ADD-CONTROL-RECORD.
+           05 CTL-RESTART-FLAG           PIC X(1).
+           05 CTL-CHECKPOINT-INTERVAL    PIC 9(4).
+       FD  ADD-CHECKPOINT-FILE.
+       01  ADD-CHECKPOINT-RECORD.
+           05 CKPT-LAST-RECORD-NUMBER    PIC 9(6).
+       FD  ADD-REJECT-FILE.
+       01  ADD-REJECT-RECORD.
+           05 RJ-RECORD-NUMBER    PIC 9(6).
+           05 RJ-OPERATION-CODE   PIC X(1).
+           COPY OPERPAIR
+               REPLACING PFX-OPERAND-1 BY RJ-OPERAND-1
+                         PFX-OPERAND-2 BY RJ-OPERAND-2.
+           05 RJ-REASON-CODE      PIC 9(2).
+           05 RJ-REASON-TEXT      PIC X(35).
+       FD  ADD-LEDGER-FILE.
+       01  ADD-LEDGER-RECORD.
+           05 LG-OPERATION-CODE   PIC X(1).
+           COPY OPERPAIR
+               REPLACING PFX-OPERAND-1 BY LG-OPERAND-1
+                         PFX-OPERAND-2 BY LG-OPERAND-2.
+           COPY RESULT
+               REPLACING PFX-RESULT BY LG-RESULT.
        WORKING-STORAGE SECTION.
-       01 num1     PIC 9 VALUE 5.
-       01 num2     PIC 9 VALUE 7.
-       01 sum      PIC 9.
+       01 ws-eof      PIC X VALUE 'N'.
+           88 ws-eof-yes          VALUE 'Y'.
+           COPY TRANREC
+               REPLACING PFX-TRAN-REC BY WS-TRAN-REC
+                         PFX-OPERAND-1 BY WS-OPERAND-1
+                         PFX-OPERAND-2 BY WS-OPERAND-2
+                         PFX-STATUS-OK BY WS-STATUS-OK
+                         PFX-STATUS-OVERFLOW BY WS-STATUS-OVERFLOW
+                         PFX-STATUS-DIVIDE-BY-ZERO
+                             BY WS-STATUS-DIVIDE-BY-ZERO
+                         PFX-STATUS-INVALID-OP BY WS-STATUS-INVALID-OP
+                         PFX-STATUS-INEXACT BY WS-STATUS-INEXACT
+                         PFX-STATUS BY WS-STATUS
+                         PFX-RESULT BY WS-RESULT.
+       01 ws-sr-function PIC 9.
+           88 ws-sr-accumulate    VALUE 1.
+           88 ws-sr-print         VALUE 2.
+       01 ws-sr-opcode          PIC X(1) VALUE SPACE.
+       01 ws-sr-amount-rec.
+           COPY RESULT
+               REPLACING PFX-RESULT BY ws-sr-amount.
+       01 ws-record-number      PIC 9(6) VALUE 0.
+       01 ws-restart-point      PIC 9(6) VALUE 0.
+       01 ws-checkpoint-interval PIC 9(4) VALUE 10.
+       01 ws-restart-flag       PIC X VALUE 'N'.
+           88 ws-restart-mode          VALUE 'Y'.
+       01 ws-reject-reason      PIC 9(2) VALUE 0.
+       01 ws-reject-text        PIC X(35).
        PROCEDURE DIVISION.
-           CALL 'AddTwoNumbers' USING num1 num2 GIVING sum.
-           DISPLAY "Sum: " sum.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL ws-eof-yes
+               IF ws-restart-mode
+                   AND ws-record-number NOT > ws-restart-point
+                   CONTINUE
+               ELSE
+                   PERFORM 2150-VALIDATE-RECORD
+                   IF ws-reject-reason > 0
+                       PERFORM 2160-WRITE-REJECT
+                   ELSE
+                       PERFORM 2000-PROCESS-RECORD
+                   END-IF
+                   PERFORM 2300-CHECKPOINT-IF-DUE
+               END-IF
+               PERFORM 2100-READ-TRAN
+           END-PERFORM
+           PERFORM 9000-TERMINATE
            STOP RUN.
-       
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. AddTwoNumbers.
-       DATA DIVISION.
-       LINKAGE SECTION.
-       01 a        PIC 9.
-       01 b        PIC 9.
-       PROCEDURE DIVISION USING a b.
-           COMPUTE sum = a + b.
-           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT ADD-TRAN-FILE
+           OPEN EXTEND ADD-AUDIT-FILE
+           OPEN EXTEND ADD-REJECT-FILE
+           OPEN EXTEND ADD-LEDGER-FILE
+           PERFORM 1100-LOAD-CONTROL
+           IF ws-restart-mode
+               PERFORM 1200-LOAD-CHECKPOINT
+           END-IF
+           PERFORM 2100-READ-TRAN.
+
+       1100-LOAD-CONTROL.
+           OPEN INPUT ADD-CONTROL-FILE
+           READ ADD-CONTROL-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CTL-RESTART-FLAG TO ws-restart-flag
+                   MOVE CTL-CHECKPOINT-INTERVAL
+                       TO ws-checkpoint-interval
+           END-READ
+           CLOSE ADD-CONTROL-FILE.
+
+       1200-LOAD-CHECKPOINT.
+           OPEN INPUT ADD-CHECKPOINT-FILE
+           READ ADD-CHECKPOINT-FILE
+               AT END
+                   MOVE 0 TO ws-restart-point
+               NOT AT END
+                   MOVE CKPT-LAST-RECORD-NUMBER TO ws-restart-point
+           END-READ
+           CLOSE ADD-CHECKPOINT-FILE.
+
+       2150-VALIDATE-RECORD.
+           MOVE 0 TO ws-reject-reason
+           EVALUATE TRUE
+               WHEN AT-OPERATION-CODE NOT = "A"
+                   AND AT-OPERATION-CODE NOT = "S"
+                   AND AT-OPERATION-CODE NOT = "M"
+                   AND AT-OPERATION-CODE NOT = "D"
+                   MOVE 30 TO ws-reject-reason
+                   MOVE "UNKNOWN OPERATION CODE" TO ws-reject-text
+               WHEN AT-OPERAND-1 NOT NUMERIC
+                   MOVE 10 TO ws-reject-reason
+                   MOVE "OPERAND 1 NOT NUMERIC" TO ws-reject-text
+               WHEN AT-OPERAND-1 < 0
+                   MOVE 20 TO ws-reject-reason
+                   MOVE "OPERAND 1 NEGATIVE OR OUT OF RANGE"
+                       TO ws-reject-text
+               WHEN AT-OPERAND-2 NOT NUMERIC
+                   MOVE 11 TO ws-reject-reason
+                   MOVE "OPERAND 2 NOT NUMERIC" TO ws-reject-text
+               WHEN AT-OPERAND-2 < 0
+                   MOVE 21 TO ws-reject-reason
+                   MOVE "OPERAND 2 NEGATIVE OR OUT OF RANGE"
+                       TO ws-reject-text
+           END-EVALUATE.
+
+       2160-WRITE-REJECT.
+           MOVE ws-record-number TO RJ-RECORD-NUMBER
+           MOVE AT-OPERATION-CODE TO RJ-OPERATION-CODE
+           MOVE AT-OPERAND-1 TO RJ-OPERAND-1
+           MOVE AT-OPERAND-2 TO RJ-OPERAND-2
+           MOVE ws-reject-reason TO RJ-REASON-CODE
+           MOVE ws-reject-text TO RJ-REASON-TEXT
+           WRITE ADD-REJECT-RECORD
+           DISPLAY "Sum: *** REJECTED (" ws-reject-reason ") "
+               ws-reject-text " ***".
+
+       2000-PROCESS-RECORD.
+           PERFORM 2200-CALL-OPERATION
+           EVALUATE TRUE
+               WHEN WS-STATUS-OVERFLOW
+                   DISPLAY "Sum: *** OVERFLOW - rejected ***"
+               WHEN WS-STATUS-DIVIDE-BY-ZERO
+                   DISPLAY "Sum: *** DIVIDE BY ZERO - rejected ***"
+               WHEN WS-STATUS-INEXACT
+                   DISPLAY "Sum: *** INEXACT QUOTIENT - rejected ***"
+               WHEN WS-STATUS-INVALID-OP
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "Sum: " WS-RESULT
+                   PERFORM 2260-WRITE-LEDGER
+                   MOVE WS-RESULT TO ws-sr-amount
+                   SET ws-sr-accumulate TO TRUE
+                   CALL 'SummaryReport'
+                       USING ws-sr-function AT-OPERATION-CODE
+                           ws-sr-amount-rec
+           END-EVALUATE.
+
+       2100-READ-TRAN.
+           READ ADD-TRAN-FILE
+               AT END
+                   SET ws-eof-yes TO TRUE
+               NOT AT END
+                   ADD 1 TO ws-record-number
+           END-READ.
+
+       2200-CALL-OPERATION.
+           MOVE AT-OPERAND-1 TO WS-OPERAND-1
+           MOVE AT-OPERAND-2 TO WS-OPERAND-2
+           EVALUATE AT-OPERATION-CODE
+               WHEN "A"
+                   CALL 'AddTwoNumbers' USING WS-TRAN-REC
+                   PERFORM 2250-WRITE-AUDIT
+               WHEN "S"
+                   CALL 'SubtractTwoNumbers' USING WS-TRAN-REC
+                   PERFORM 2250-WRITE-AUDIT
+               WHEN "M"
+                   CALL 'MultiplyTwoNumbers' USING WS-TRAN-REC
+                   PERFORM 2250-WRITE-AUDIT
+               WHEN "D"
+                   CALL 'DivideTwoNumbers' USING WS-TRAN-REC
+                   PERFORM 2250-WRITE-AUDIT
+               WHEN OTHER
+                   DISPLAY "Sum: *** UNKNOWN OP CODE: "
+                       AT-OPERATION-CODE " - rejected ***"
+                   SET WS-STATUS-INVALID-OP TO TRUE
+           END-EVALUATE.
+
+       2250-WRITE-AUDIT.
+           MOVE FUNCTION CURRENT-DATE TO AU-TIMESTAMP
+           MOVE AT-OPERATION-CODE TO AU-OPERATION-CODE
+           MOVE AT-OPERAND-1 TO AU-OPERAND-1
+           MOVE AT-OPERAND-2 TO AU-OPERAND-2
+           MOVE WS-RESULT TO AU-RESULT
+           MOVE WS-STATUS TO AU-STATUS
+           WRITE ADD-AUDIT-RECORD.
+
+       2260-WRITE-LEDGER.
+           MOVE AT-OPERATION-CODE TO LG-OPERATION-CODE
+           MOVE AT-OPERAND-1 TO LG-OPERAND-1
+           MOVE AT-OPERAND-2 TO LG-OPERAND-2
+           MOVE WS-RESULT TO LG-RESULT
+           WRITE ADD-LEDGER-RECORD.
+
+       2300-CHECKPOINT-IF-DUE.
+           IF ws-checkpoint-interval > 0
+               AND FUNCTION MOD(ws-record-number,
+                   ws-checkpoint-interval) = 0
+               PERFORM 2310-WRITE-CHECKPOINT
+           END-IF.
+
+       2310-WRITE-CHECKPOINT.
+           OPEN OUTPUT ADD-CHECKPOINT-FILE
+           MOVE ws-record-number TO CKPT-LAST-RECORD-NUMBER
+           WRITE ADD-CHECKPOINT-RECORD
+           CLOSE ADD-CHECKPOINT-FILE.
+
+       9000-TERMINATE.
+           SET ws-sr-print TO TRUE
+           CALL 'SummaryReport'
+               USING ws-sr-function ws-sr-opcode ws-sr-amount-rec
+           IF ws-record-number > 0
+               PERFORM 2310-WRITE-CHECKPOINT
+           END-IF
+           CLOSE ADD-TRAN-FILE ADD-AUDIT-FILE ADD-REJECT-FILE
+               ADD-LEDGER-FILE.
