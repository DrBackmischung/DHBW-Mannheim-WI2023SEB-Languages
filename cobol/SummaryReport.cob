@@ -0,0 +1,60 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SummaryReport.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 ws-record-count  PIC 9(6)   VALUE 0.
+       01 ws-grand-total   PIC S9(10) VALUE 0.
+       01 ws-count-add       PIC 9(6)   VALUE 0.
+       01 ws-total-add       PIC S9(10) VALUE 0.
+       01 ws-count-subtract  PIC 9(6)   VALUE 0.
+       01 ws-total-subtract  PIC S9(10) VALUE 0.
+       01 ws-count-multiply  PIC 9(6)   VALUE 0.
+       01 ws-total-multiply  PIC S9(10) VALUE 0.
+       01 ws-count-divide    PIC 9(6)   VALUE 0.
+       01 ws-total-divide    PIC S9(10) VALUE 0.
+       LINKAGE SECTION.
+       01 sr-function       PIC 9.
+           88 sr-function-accumulate  VALUE 1.
+           88 sr-function-print       VALUE 2.
+       01 sr-operation-code  PIC X(1).
+       01 sr-amount-rec.
+           COPY RESULT
+               REPLACING PFX-RESULT BY sr-amount.
+       PROCEDURE DIVISION USING sr-function sr-operation-code
+               sr-amount-rec.
+           EVALUATE TRUE
+               WHEN sr-function-accumulate
+                   ADD 1 TO ws-record-count
+                   ADD sr-amount TO ws-grand-total
+                   EVALUATE sr-operation-code
+                       WHEN "A"
+                           ADD 1 TO ws-count-add
+                           ADD sr-amount TO ws-total-add
+                       WHEN "S"
+                           ADD 1 TO ws-count-subtract
+                           ADD sr-amount TO ws-total-subtract
+                       WHEN "M"
+                           ADD 1 TO ws-count-multiply
+                           ADD sr-amount TO ws-total-multiply
+                       WHEN "D"
+                           ADD 1 TO ws-count-divide
+                           ADD sr-amount TO ws-total-divide
+                   END-EVALUATE
+               WHEN sr-function-print
+                   DISPLAY "===== CONTROL TOTALS ====="
+                   DISPLAY "Add      - count: " ws-count-add
+                       " total: " ws-total-add
+                   DISPLAY "Subtract - count: " ws-count-subtract
+                       " total: " ws-total-subtract
+                   DISPLAY "Multiply - count: " ws-count-multiply
+                       " total: " ws-total-multiply
+                   DISPLAY "Divide   - count: " ws-count-divide
+                       " total: " ws-total-divide
+                   DISPLAY "---------------------------"
+                   DISPLAY "Records processed: " ws-record-count
+                   DISPLAY "Grand total (all operations, for count"
+                       " reconciliation only): " ws-grand-total
+                   DISPLAY "==========================="
+           END-EVALUATE.
+           GOBACK.
+       END PROGRAM SummaryReport.
