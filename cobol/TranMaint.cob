@@ -0,0 +1,211 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TranMaint.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ADD-PENDING-FILE ASSIGN TO "ADDPEND"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PEND-RECORD-KEY
+               FILE STATUS IS ws-file-status.
+           SELECT ADD-TRAN-FILE ASSIGN TO "ADDTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ADD-PENDING-FILE.
+       01  ADD-PENDING-RECORD.
+           05 PEND-RECORD-KEY     PIC 9(6).
+           05 PEND-OPERATION-CODE PIC X(1).
+           COPY OPERPAIR
+               REPLACING PFX-OPERAND-1 BY PEND-OPERAND-1
+                         PFX-OPERAND-2 BY PEND-OPERAND-2.
+       FD  ADD-TRAN-FILE.
+       01  ADD-TRAN-RECORD.
+           05 AT-OPERATION-CODE   PIC X(1).
+           COPY OPERPAIR
+               REPLACING PFX-OPERAND-1 BY AT-OPERAND-1
+                         PFX-OPERAND-2 BY AT-OPERAND-2.
+       WORKING-STORAGE SECTION.
+       01 ws-file-status        PIC XX.
+       01 ws-menu-choice        PIC X.
+       01 ws-done-flag          PIC X VALUE 'N'.
+           88 ws-done-yes           VALUE 'Y'.
+       01 ws-browse-flag        PIC X VALUE 'N'.
+           88 ws-browse-done        VALUE 'Y'.
+       01 ws-extract-flag       PIC X VALUE 'N'.
+           88 ws-extract-done       VALUE 'Y'.
+       01 ws-message            PIC X(40) VALUE SPACES.
+
+       SCREEN SECTION.
+       01 SCR-MENU.
+           05 BLANK SCREEN.
+           05 LINE 1 COL 1 VALUE "PENDING ADDITION TRANSACTIONS".
+           05 LINE 3 COL 1 VALUE "A - Add a pending transaction".
+           05 LINE 4 COL 1 VALUE "B - Browse pending transactions".
+           05 LINE 5 COL 1 VALUE "C - Correct a pending transaction".
+           05 LINE 6 COL 1 VALUE
+               "E - Extract pending transactions to ADDTRAN (clears)".
+           05 LINE 7 COL 1 VALUE "X - Exit to the nightly batch window".
+           05 LINE 9 COL 1 VALUE "Selection: ".
+           05 LINE 9 COL 12 PIC X(1) TO ws-menu-choice.
+           05 LINE 11 COL 1 PIC X(40) FROM ws-message.
+
+       01 SCR-DETAIL.
+           05 BLANK SCREEN.
+           05 LINE 1 COL 1 VALUE "PENDING TRANSACTION DETAIL".
+           05 LINE 3 COL 1 VALUE "Record key     : ".
+           05 LINE 3 COL 18 PIC 9(6) USING PEND-RECORD-KEY.
+           05 LINE 4 COL 1 VALUE "Operation code : ".
+           05 LINE 4 COL 18 PIC X(1) USING PEND-OPERATION-CODE.
+           05 LINE 5 COL 1 VALUE "Operand 1      : ".
+           05 LINE 5 COL 18 PIC S9(4) USING PEND-OPERAND-1.
+           05 LINE 6 COL 1 VALUE "Operand 2      : ".
+           05 LINE 6 COL 18 PIC S9(4) USING PEND-OPERAND-2.
+           05 LINE 8 COL 1 PIC X(40) FROM ws-message.
+
+       01 SCR-CORRECT.
+           05 BLANK SCREEN.
+           05 LINE 1 COL 1 VALUE "PENDING TRANSACTION DETAIL".
+           05 LINE 3 COL 1 VALUE "Record key     : ".
+           05 LINE 3 COL 18 PIC 9(6) FROM PEND-RECORD-KEY.
+           05 LINE 4 COL 1 VALUE "Operation code : ".
+           05 LINE 4 COL 18 PIC X(1) USING PEND-OPERATION-CODE.
+           05 LINE 5 COL 1 VALUE "Operand 1      : ".
+           05 LINE 5 COL 18 PIC S9(4) USING PEND-OPERAND-1.
+           05 LINE 6 COL 1 VALUE "Operand 2      : ".
+           05 LINE 6 COL 18 PIC S9(4) USING PEND-OPERAND-2.
+           05 LINE 8 COL 1 PIC X(40) FROM ws-message.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM UNTIL ws-done-yes
+               PERFORM 2000-DISPLAY-MENU
+               EVALUATE ws-menu-choice
+                   WHEN "A" WHEN "a"
+                       PERFORM 3000-ADD-PENDING
+                   WHEN "B" WHEN "b"
+                       PERFORM 4000-BROWSE-PENDING
+                   WHEN "C" WHEN "c"
+                       PERFORM 5000-CORRECT-PENDING
+                   WHEN "E" WHEN "e"
+                       PERFORM 6000-EXTRACT-TO-BATCH
+                   WHEN "X" WHEN "x"
+                       SET ws-done-yes TO TRUE
+                   WHEN OTHER
+                       MOVE "*** INVALID SELECTION ***" TO ws-message
+               END-EVALUATE
+           END-PERFORM
+           PERFORM 9000-CLOSE-FILES
+           STOP RUN.
+
+       1000-OPEN-FILES.
+           OPEN I-O ADD-PENDING-FILE
+           IF ws-file-status = "35"
+               OPEN OUTPUT ADD-PENDING-FILE
+               CLOSE ADD-PENDING-FILE
+               OPEN I-O ADD-PENDING-FILE
+           END-IF.
+
+       2000-DISPLAY-MENU.
+           DISPLAY SCR-MENU
+           ACCEPT SCR-MENU
+           MOVE SPACES TO ws-message.
+
+       3000-ADD-PENDING.
+           MOVE SPACES TO ws-message
+           INITIALIZE ADD-PENDING-RECORD
+           DISPLAY SCR-DETAIL
+           ACCEPT SCR-DETAIL
+           WRITE ADD-PENDING-RECORD
+               INVALID KEY
+                   MOVE "*** KEY ALREADY EXISTS - NOT ADDED ***"
+                       TO ws-message
+               NOT INVALID KEY
+                   MOVE "*** TRANSACTION ADDED ***" TO ws-message
+           END-WRITE.
+
+       4000-BROWSE-PENDING.
+           MOVE 0 TO PEND-RECORD-KEY
+           START ADD-PENDING-FILE KEY IS NOT LESS THAN PEND-RECORD-KEY
+               INVALID KEY
+                   MOVE "*** NO PENDING TRANSACTIONS ON FILE ***"
+                       TO ws-message
+               NOT INVALID KEY
+                   PERFORM 4100-BROWSE-LOOP
+           END-START.
+
+       4100-BROWSE-LOOP.
+           MOVE "N" TO ws-browse-flag
+           PERFORM UNTIL ws-browse-done
+               READ ADD-PENDING-FILE NEXT RECORD
+                   AT END
+                       MOVE "*** END OF PENDING TRANSACTIONS ***"
+                           TO ws-message
+                       SET ws-browse-done TO TRUE
+                   NOT AT END
+                       MOVE "B=next, X=stop browsing" TO ws-message
+                       DISPLAY SCR-DETAIL
+                       ACCEPT ws-menu-choice
+                           AT LINE 10 COL 1
+                       IF ws-menu-choice = "X" OR ws-menu-choice = "x"
+                           SET ws-browse-done TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       5000-CORRECT-PENDING.
+           MOVE SPACES TO ws-message
+           DISPLAY SCR-DETAIL
+           ACCEPT SCR-DETAIL
+           READ ADD-PENDING-FILE
+               INVALID KEY
+                   MOVE "*** RECORD KEY NOT FOUND ***" TO ws-message
+               NOT INVALID KEY
+                   DISPLAY SCR-CORRECT
+                   ACCEPT SCR-CORRECT
+                   REWRITE ADD-PENDING-RECORD
+                       INVALID KEY
+                           MOVE "*** UPDATE FAILED ***" TO ws-message
+                       NOT INVALID KEY
+                           MOVE "*** TRANSACTION UPDATED ***"
+                               TO ws-message
+                   END-REWRITE
+           END-READ.
+
+       6000-EXTRACT-TO-BATCH.
+           MOVE SPACES TO ws-message
+           OPEN OUTPUT ADD-TRAN-FILE
+           MOVE 0 TO PEND-RECORD-KEY
+           START ADD-PENDING-FILE
+               KEY IS NOT LESS THAN PEND-RECORD-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM 6100-EXTRACT-LOOP
+           END-START
+           CLOSE ADD-TRAN-FILE
+           MOVE "*** PENDING TRANSACTIONS EXTRACTED TO ADDTRAN ***"
+               TO ws-message.
+
+       6100-EXTRACT-LOOP.
+           MOVE "N" TO ws-extract-flag
+           PERFORM UNTIL ws-extract-done
+               READ ADD-PENDING-FILE NEXT RECORD
+                   AT END
+                       SET ws-extract-done TO TRUE
+                   NOT AT END
+                       MOVE PEND-OPERATION-CODE TO AT-OPERATION-CODE
+                       MOVE PEND-OPERAND-1 TO AT-OPERAND-1
+                       MOVE PEND-OPERAND-2 TO AT-OPERAND-2
+                       WRITE ADD-TRAN-RECORD
+                       DELETE ADD-PENDING-FILE RECORD
+                           INVALID KEY
+                               CONTINUE
+                       END-DELETE
+               END-READ
+           END-PERFORM.
+
+       9000-CLOSE-FILES.
+           CLOSE ADD-PENDING-FILE.
+       END PROGRAM TranMaint.
