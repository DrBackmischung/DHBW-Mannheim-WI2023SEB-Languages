@@ -0,0 +1,10 @@
+      *> Shared result field. Deliberately 05-level (not wrapped in
+      *> its own 01), same pattern as OPERPAIR.cpy, so it can be
+      *> COPY'd straight into any 01-level record that carries an
+      *> arithmetic result -- PFX-TRAN-REC's own PFX-RESULT,
+      *> ADD-AUDIT-RECORD, ADD-LEDGER-RECORD, Add's ws-sr-amount, and
+      *> SummaryReport's sr-amount. A width change to this field now
+      *> only happens here.
+      *> Usage: COPY RESULT REPLACING PFX-RESULT BY xx-RESULT.
+       05 PFX-RESULT      PIC S9(8)
+           SIGN IS TRAILING SEPARATE.
