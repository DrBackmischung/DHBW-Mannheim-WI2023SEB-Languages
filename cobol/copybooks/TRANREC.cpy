@@ -0,0 +1,28 @@
+      *> Shared operand-pair/result record for the arithmetic
+      *> subprograms' calling convention: CALL 'xxxTwoNumbers'
+      *> USING xxx-TRAN-REC. One source of truth for these field
+      *> widths -- see the overflow fix in AddTwoNumbers and its
+      *> siblings. The whole record is passed by reference so the
+      *> caller's copy and the callee's LINKAGE copy are always
+      *> byte-identical. The operand pair and result fields come from
+      *> OPERPAIR and RESULT respectively, so a width change there
+      *> does not also need to change here.
+      *> Usage: COPY TRANREC REPLACING PFX-TRAN-REC BY xx-TRAN-REC
+      *>                                PFX-OPERAND-1 BY xx-OPERAND-1
+      *>                                PFX-OPERAND-2 BY xx-OPERAND-2
+      *>                                PFX-STATUS-OK BY xx-STATUS-OK
+      *>                                PFX-STATUS-OVERFLOW BY xx-STATUS-OVERFLOW
+      *>                                PFX-STATUS-DIVIDE-BY-ZERO BY xx-STATUS-DIVIDE-BY-ZERO
+      *>                                PFX-STATUS-INVALID-OP BY xx-STATUS-INVALID-OP
+      *>                                PFX-STATUS-INEXACT BY xx-STATUS-INEXACT
+      *>                                PFX-STATUS BY xx-STATUS
+      *>                                PFX-RESULT BY xx-RESULT.
+       01  PFX-TRAN-REC.
+           COPY OPERPAIR.
+           05 PFX-STATUS      PIC 9.
+               88 PFX-STATUS-OK               VALUE 0.
+               88 PFX-STATUS-OVERFLOW         VALUE 1.
+               88 PFX-STATUS-DIVIDE-BY-ZERO   VALUE 2.
+               88 PFX-STATUS-INVALID-OP       VALUE 3.
+               88 PFX-STATUS-INEXACT          VALUE 4.
+           COPY RESULT.
