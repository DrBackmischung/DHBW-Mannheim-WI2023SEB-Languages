@@ -0,0 +1,12 @@
+      *> Shared operand-pair fields. Deliberately 05-level (not
+      *> wrapped in its own 01) so it can be COPY'd straight into any
+      *> 01-level record that carries an operand pair -- ADD-TRAN-
+      *> RECORD, ADD-AUDIT-RECORD, ADD-REJECT-RECORD, ADD-LEDGER-
+      *> RECORD, ADD-PENDING-RECORD, TRANREC's own PFX-TRAN-REC, etc.
+      *> A width change to these fields now only happens here.
+      *> Usage: COPY OPERPAIR REPLACING PFX-OPERAND-1 BY xx-OPERAND-1
+      *>                                 PFX-OPERAND-2 BY xx-OPERAND-2.
+       05 PFX-OPERAND-1   PIC S9(4)
+           SIGN IS TRAILING SEPARATE.
+       05 PFX-OPERAND-2   PIC S9(4)
+           SIGN IS TRAILING SEPARATE.
